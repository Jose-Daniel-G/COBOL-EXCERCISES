@@ -0,0 +1,9 @@
+      *>****************************************************************
+      *> Copybook: STOCK.cpy
+      *> Purpose:  Registro de inventario/existencias para la
+      *>           confrontacion comercial (cantidad y costo por SKU).
+      *>****************************************************************
+       01 REG-STOCK.
+          05 STK-SKU            PIC X(10).
+          05 STK-CANTIDAD       PIC 9(07).
+          05 STK-PRECIO         PIC 9(07)V99.
