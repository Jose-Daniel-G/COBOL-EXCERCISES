@@ -0,0 +1,10 @@
+      *>****************************************************************
+      *> Copybook: GLCTA.cpy
+      *> Purpose:  Registro de saldos de cuentas del catalogo
+      *>           contable (modulo Financiero - consulta de saldos).
+      *>****************************************************************
+       01 REG-GLCTA.
+          05 GL-CUENTA          PIC X(10).
+          05 GL-NOMBRE          PIC X(25).
+          05 GL-SALDO           PIC S9(09)V99
+                                 SIGN IS LEADING SEPARATE CHARACTER.
