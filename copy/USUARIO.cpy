@@ -0,0 +1,10 @@
+      *>****************************************************************
+      *> Copybook: USUARIO.cpy
+      *> Purpose:  Registro del maestro de operadores (identificacion
+      *>           al ingreso del sistema de navegacion).
+      *>****************************************************************
+       01 REG-USUARIO.
+          05 USR-ID              PIC X(08).
+          05 USR-CLAVE           PIC X(08).
+          05 USR-NOMBRE          PIC X(30).
+          05 USR-ROL             PIC X(01).
