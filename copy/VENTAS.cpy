@@ -0,0 +1,9 @@
+      *>****************************************************************
+      *> Copybook: VENTAS.cpy
+      *> Purpose:  Registro de ventas/pedidos para la confrontacion
+      *>           comercial (cantidad y precio facturado por SKU).
+      *>****************************************************************
+       01 REG-VENTAS.
+          05 VTA-SKU            PIC X(10).
+          05 VTA-CANTIDAD       PIC 9(07).
+          05 VTA-PRECIO         PIC 9(07)V99.
