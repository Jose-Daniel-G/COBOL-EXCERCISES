@@ -0,0 +1,8 @@
+      *>****************************************************************
+      *> Copybook: PERMISO.cpy
+      *> Purpose:  Registro de permisos de acceso a modulos por rol
+      *>           de operador (control de acceso del navegador).
+      *>****************************************************************
+       01 REG-PERMISO.
+          05 PER-ROL            PIC X(01).
+          05 PER-MODULOS        PIC X(04).
