@@ -0,0 +1,14 @@
+      *>****************************************************************
+      *> Copybook: CARTERA.cpy
+      *> Purpose:  Registro de cartera (cuentas por cobrar/pagar)
+      *>           para el reporte de antiguedad de saldos.
+      *>****************************************************************
+       01 REG-CARTERA.
+          05 CAR-TERCERO        PIC X(10).
+          05 CAR-NOMBRE         PIC X(20).
+          05 CAR-TIPO           PIC X(01).
+             88 CAR-ES-CLIENTE    VALUE "C".
+             88 CAR-ES-PROVEEDOR  VALUE "P".
+          05 CAR-VALOR          PIC S9(09)V99
+                                 SIGN IS LEADING SEPARATE CHARACTER.
+          05 CAR-DIAS-VENCIDO   PIC 9(03).
