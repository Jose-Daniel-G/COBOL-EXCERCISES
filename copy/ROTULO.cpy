@@ -0,0 +1,36 @@
+      *>****************************************************************
+      *> Copybook: ROTULO.cpy
+      *> Purpose:  Registro de rotulos (etiquetas de pantalla y reportes)
+      *>           por idioma, para variantes de reporteria en ingles.
+      *>****************************************************************
+       01 REG-ROTULO.
+          05 ETQ-IDIOMA                   PIC X(02).
+          05 ETQ-TITULO-COMERCIAL         PIC X(26).
+          05 ETQ-OPT-CONFRONTACION        PIC X(26).
+          05 ETQ-OPT-SALIR                PIC X(26).
+          05 ETQ-TITULO-FINANCIERO        PIC X(26).
+          05 ETQ-OPT-SALDOS               PIC X(26).
+          05 ETQ-OPT-CARTERA              PIC X(26).
+          05 ETQ-BARRA-FINANCIERO         PIC X(12).
+          05 ETQ-BARRA-COMERCIAL          PIC X(11).
+          05 ETQ-CUENTA-PROMPT            PIC X(18).
+          05 ETQ-TITULO-CONFRONTACION     PIC X(48).
+          05 ETQ-CIERRE-LABEL             PIC X(07).
+          05 ETQ-COLHDR-CONF-1            PIC X(41).
+          05 ETQ-COLHDR-CONF-2            PIC X(34).
+          05 ETQ-TITULO-CARTERA           PIC X(50).
+          05 ETQ-COLHDR-CART              PIC X(59).
+          05 ETQ-MSG-SIN-VENTAS           PIC X(37).
+          05 ETQ-MSG-SIN-DIFERENCIAS      PIC X(29).
+          05 ETQ-MSG-EN-DESARROLLO        PIC X(20).
+          05 ETQ-MSG-ACCESO-NEGADO        PIC X(42).
+          05 ETQ-LOGIN-TITULO             PIC X(26).
+          05 ETQ-LOGIN-OPERADOR           PIC X(10).
+          05 ETQ-LOGIN-CLAVE              PIC X(10).
+          05 ETQ-LOGIN-ERROR              PIC X(40).
+          05 ETQ-LOGIN-AGOTADO            PIC X(26).
+          05 ETQ-COMANDO-PROMPT           PIC X(09).
+          05 ETQ-CUENTA-NO-EXISTE         PIC X(40).
+          05 ETQ-MSG-SIN-CARTERA          PIC X(38).
+          05 ETQ-CARTERA-CORRIENTE        PIC X(17).
+          05 ETQ-CARTERA-VENCIDO          PIC X(15).
