@@ -12,9 +12,208 @@
        SPECIAL-NAMES.
            CRT STATUS IS TECLA-STATUS.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-VENTAS ASSIGN TO "VENTAS.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-VENTAS.
+
+           SELECT ARCH-STOCK ASSIGN TO "STOCK.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-STOCK.
+
+           SELECT ARCH-GLCTAS ASSIGN TO "GLCTAS.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-GLCTAS.
+
+           SELECT ARCH-CARTERA ASSIGN TO "CARTERA.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-CARTERA.
+
+           SELECT ARCH-USUARIOS ASSIGN TO "USUARIOS.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-USUARIOS.
+
+           SELECT OPTIONAL ARCH-BITACORA ASSIGN TO "BITACORA.LOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-BITACORA.
+
+           SELECT ARCH-FECHACTL ASSIGN TO "FECHACTL.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-FECHACTL.
+
+           SELECT ARCH-CHECKPT ASSIGN TO "CHECKPT.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-CHECKPT.
+
+           SELECT ARCH-REPCONF ASSIGN TO "REPCONF.PRN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-REPCONF.
+
+           SELECT ARCH-PERMISOS ASSIGN TO "PERMISOS.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-PERMISOS.
+
+           SELECT ARCH-ROTULOS ASSIGN TO "ROTULOS.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-ROTULOS.
+
+           SELECT ARCH-IDIOMA ASSIGN TO "IDIOMA.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-IDIOMA.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-VENTAS.
+       COPY VENTAS.
+
+       FD  ARCH-STOCK.
+       COPY STOCK.
+
+       FD  ARCH-GLCTAS.
+       COPY GLCTA.
+
+       FD  ARCH-CARTERA.
+       COPY CARTERA.
+
+       FD  ARCH-USUARIOS.
+       COPY USUARIO.
+
+       FD  ARCH-BITACORA.
+       01 REG-BITACORA PIC X(100).
+
+       FD  ARCH-FECHACTL.
+       01 REG-FECHACTL.
+          05 FC-FECHA-CIERRE PIC 9(08).
+
+       FD  ARCH-CHECKPT.
+       01 REG-CHECKPT.
+          05 CHK-OPERADOR    PIC X(08).
+          05 CHK-MODULO      PIC 9(01).
+
+       FD  ARCH-REPCONF.
+       01 REG-REPCONF PIC X(100).
+
+       FD  ARCH-PERMISOS.
+       COPY PERMISO.
+
+       FD  ARCH-ROTULOS.
+       COPY ROTULO.
+
+       FD  ARCH-IDIOMA.
+       01 REG-IDIOMA PIC X(02).
+
        WORKING-STORAGE SECTION.
 
+       01 FS-VENTAS    PIC X(02) VALUE "00".
+       01 FS-STOCK     PIC X(02) VALUE "00".
+       01 FS-GLCTAS    PIC X(02) VALUE "00".
+       01 FS-CARTERA   PIC X(02) VALUE "00".
+       01 FS-USUARIOS  PIC X(02) VALUE "00".
+       01 FS-BITACORA  PIC X(02) VALUE "00".
+       01 FS-FECHACTL  PIC X(02) VALUE "00".
+       01 FS-CHECKPT   PIC X(02) VALUE "00".
+       01 FS-REPCONF   PIC X(02) VALUE "00".
+       01 FS-PERMISOS  PIC X(02) VALUE "00".
+       01 FS-ROTULOS   PIC X(02) VALUE "00".
+       01 FS-IDIOMA    PIC X(02) VALUE "00".
+       01 LINEA-REPORTE-IMPRESO PIC X(80) VALUE SPACE.
+       01 PERM-MODULOS-OPERADOR PIC X(04) VALUE "NNNN".
+       01 IDIOMA-ACTUAL PIC X(02) VALUE "ES".
+
+       01 FECHA-HORA-ACTUAL.
+          05 AAAAMMDD-ACTUAL     PIC X(08).
+          05 HHMMSS-ACTUAL       PIC X(06).
+          05 FILLER              PIC X(07).
+       01 BIT-DESCRIPCION      PIC X(55) VALUE SPACE.
+
+       01 TABLA-MESES-ABREV   PIC X(36)
+          VALUE "ENEFEBMARABRMAYJUNJULAGOSEPOCTNOVDIC".
+       01 MESES-ABREV REDEFINES TABLA-MESES-ABREV.
+          05 MES-ABREV OCCURS 12 TIMES PIC X(03).
+
+       01 FECHA-NEGOCIO       PIC 9(08) VALUE 0.
+       01 FECHA-PARTES REDEFINES FECHA-NEGOCIO.
+          05 FNG-ANO          PIC 9(04).
+          05 FNG-MES          PIC 9(02).
+          05 FNG-DIA           PIC 9(02).
+       01 FECHA-NEGOCIO-TEXTO PIC X(15) VALUE SPACE.
+
+       01 FECHA-ENTRADA-FMT   PIC 9(08) VALUE 0.
+       01 FECHA-ENTRADA-PARTES REDEFINES FECHA-ENTRADA-FMT.
+          05 FEF-ANO          PIC 9(04).
+          05 FEF-MES          PIC 9(02).
+          05 FEF-DIA          PIC 9(02).
+       01 FECHA-SALIDA-FMT    PIC X(15) VALUE SPACE.
+       01 DIA-FORMATEADO      PIC Z9.
+
+       01 OPERADOR-ID-CAPTURA  PIC X(08) VALUE SPACE.
+       01 CLAVE-CAPTURA        PIC X(08) VALUE SPACE.
+       01 OPERADOR-ACTUAL      PIC X(08) VALUE SPACE.
+       01 NOMBRE-OPERADOR      PIC X(30) VALUE SPACE.
+       01 ROL-OPERADOR         PIC X(01) VALUE SPACE.
+       01 CONTADOR-INTENTOS    PIC 9(01) COMP VALUE 0.
+       01 SW-LOGIN-OK          PIC X(01) VALUE "N".
+          88 LOGIN-VALIDO        VALUE "S".
+       01 MENSAJE-LOGIN        PIC X(40) VALUE SPACE.
+
+       01 TABLA-STOCK.
+          05 STOCK-RENGLON OCCURS 500 TIMES
+                           INDEXED BY IDX-STOCK.
+             10 TS-SKU      PIC X(10).
+             10 TS-CANTIDAD PIC 9(07).
+             10 TS-PRECIO   PIC 9(07)V99.
+       01 TOTAL-STOCK    PIC 9(04) COMP VALUE 0.
+       01 SW-ENCONTRADO  PIC X(01) VALUE "N".
+          88 SKU-ENCONTRADO VALUE "S".
+       01 TOTAL-DIFERENCIAS PIC 9(05) COMP VALUE 0.
+       01 RENGLON-REPORTE   PIC 9(02) COMP VALUE 0.
+       01 STK-CANTIDAD-REF  PIC 9(07).
+       01 STK-PRECIO-REF    PIC 9(07)V99.
+       01 DIF-CANTIDAD-REF  PIC S9(07).
+       01 DIF-PRECIO-REF    PIC S9(07)V99.
+
+       01 LINEA-DIFERENCIA.
+          05 LIN-SKU          PIC X(10).
+          05 FILLER           PIC X(02) VALUE SPACE.
+          05 LIN-CANT-VTA     PIC ZZZZZZ9.
+          05 FILLER           PIC X(02) VALUE SPACE.
+          05 LIN-CANT-STK     PIC ZZZZZZ9.
+          05 FILLER           PIC X(02) VALUE SPACE.
+          05 LIN-DIF-CANT     PIC -ZZZZZZ9.
+          05 FILLER           PIC X(02) VALUE SPACE.
+          05 LIN-PRECIO-VTA   PIC ZZZZZZ9.99.
+          05 FILLER           PIC X(02) VALUE SPACE.
+          05 LIN-PRECIO-STK   PIC ZZZZZZ9.99.
+          05 FILLER           PIC X(02) VALUE SPACE.
+          05 LIN-DIF-PRECIO   PIC -ZZZZZZ9.99.
+
+       01 OPCION-VENTANA-FIN   PIC X(01) VALUE SPACE.
+       01 CUENTA-CAPTURADA    PIC X(10) VALUE SPACE.
+       01 SW-CUENTA-ENCONTRADA PIC X(01) VALUE "N".
+          88 CUENTA-ENCONTRADA VALUE "S".
+       01 GL-SALDO-EDITADO    PIC -ZZZZZZZZ9.99.
+       01 RENGLON-REPORTE-FIN PIC 9(02) COMP VALUE 0.
+       01 TOTAL-CARTERA-CTE   PIC S9(09)V99 VALUE 0.
+       01 TOTAL-CARTERA-VDO   PIC S9(09)V99 VALUE 0.
+       01 TOTAL-CARTERA-CTE-ED PIC -ZZZZZZZZ9.99.
+       01 TOTAL-CARTERA-VDO-ED PIC -ZZZZZZZZ9.99.
+
+       01 COMANDO-CAPTURADO   PIC X(10) VALUE SPACE.
+       01 SW-PERMISO-MODULO   PIC X(01) VALUE "N".
+          88 PERMISO-MODULO-OK VALUE "S".
+
+       01 LINEA-CARTERA.
+          05 LCA-TERCERO       PIC X(10).
+          05 FILLER            PIC X(02) VALUE SPACE.
+          05 LCA-NOMBRE        PIC X(20).
+          05 FILLER            PIC X(02) VALUE SPACE.
+          05 LCA-TIPO          PIC X(01).
+          05 FILLER            PIC X(02) VALUE SPACE.
+          05 LCA-VALOR         PIC -ZZZZZZZZ9.99.
+          05 FILLER            PIC X(02) VALUE SPACE.
+          05 LCA-DIAS          PIC ZZ9.
+
        01 TECLA-STATUS PIC 9(4).
           88 FLECHA-ARR  VALUE 2007.
           88 FLECHA-ABA  VALUE 2008.
@@ -26,10 +225,42 @@
        01 OPCION-CAPTURA PIC X VALUE SPACE.
        01 MODULO-ACTUAL  PIC 9 VALUE 3.
        01 OPCION-VENTANA PIC X VALUE SPACE.
-       01 FECHA-SISTEMA  PIC X(15) VALUE "DIC 23, 2025".
+       01 FECHA-SISTEMA  PIC X(15) VALUE SPACE.
 
        SCREEN SECTION.
 
+       01 PANTALLA-LOGIN.
+          05 LINE 08 COL 27 VALUE "+----------------------------+"
+             BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+          05 LINE 09 COL 27 VALUE "| "
+             BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+          05 LINE 09 COL 29 PIC X(26) FROM ETQ-LOGIN-TITULO
+             BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+          05 LINE 09 COL 55 VALUE " |"
+             BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+          05 LINE 10 COL 27 VALUE "+----------------------------+"
+             BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+          05 LINE 11 COL 27 VALUE "| "
+             BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+          05 LINE 11 COL 29 PIC X(10) FROM ETQ-LOGIN-OPERADOR
+             BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+          05 LINE 11 COL 47 VALUE "         |"
+             BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+          05 LINE 11 COL 39 PIC X(08) USING OPERADOR-ID-CAPTURA
+             BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+          05 LINE 12 COL 27 VALUE "| "
+             BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+          05 LINE 12 COL 29 PIC X(10) FROM ETQ-LOGIN-CLAVE
+             BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+          05 LINE 12 COL 47 VALUE "         |"
+             BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+          05 LINE 12 COL 39 PIC X(08) USING CLAVE-CAPTURA
+             BACKGROUND-COLOR 0 FOREGROUND-COLOR 7 NO-ECHO.
+          05 LINE 13 COL 27 VALUE "+----------------------------+"
+             BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+          05 LINE 15 COL 27 PIC X(40) FROM MENSAJE-LOGIN
+             BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+
        01 BARRA-SUPERIOR.
           05 LINE 1 COL 1 VALUE " TEST 8.5 "
              BACKGROUND-COLOR 4 FOREGROUND-COLOR 7.
@@ -41,17 +272,95 @@
        01 MENU-COMERCIAL.
           05 LINE 03 COL 20 VALUE "+--------------------------+"
              BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
-          05 LINE 04 COL 20 VALUE "| Comercial                |"
+          05 LINE 04 COL 20 VALUE "|"
+             BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+          05 LINE 04 COL 21 PIC X(26) FROM ETQ-TITULO-COMERCIAL
+             BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+          05 LINE 04 COL 47 VALUE "|"
              BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
           05 LINE 05 COL 20 VALUE "+--------------------------+"
              BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
-          05 LINE 06 COL 20 VALUE "| C. Confrontacion         |"
+          05 LINE 06 COL 20 VALUE "|"
+             BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+          05 LINE 06 COL 21 PIC X(26) FROM ETQ-OPT-CONFRONTACION
              BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
-          05 LINE 07 COL 20 VALUE "| S. Salir al Menu Sup.    |"
+          05 LINE 06 COL 47 VALUE "|"
+             BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+          05 LINE 07 COL 20 VALUE "|"
+             BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+          05 LINE 07 COL 21 PIC X(26) FROM ETQ-OPT-SALIR
+             BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+          05 LINE 07 COL 47 VALUE "|"
              BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
           05 LINE 08 COL 20 VALUE "+--------------------------+"
              BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
 
+       01 MENU-FINANCIERO.
+          05 LINE 03 COL 20 VALUE "+--------------------------+"
+             BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+          05 LINE 04 COL 20 VALUE "|"
+             BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+          05 LINE 04 COL 21 PIC X(26) FROM ETQ-TITULO-FINANCIERO
+             BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+          05 LINE 04 COL 47 VALUE "|"
+             BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+          05 LINE 05 COL 20 VALUE "+--------------------------+"
+             BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+          05 LINE 06 COL 20 VALUE "|"
+             BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+          05 LINE 06 COL 21 PIC X(26) FROM ETQ-OPT-SALDOS
+             BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+          05 LINE 06 COL 47 VALUE "|"
+             BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+          05 LINE 07 COL 20 VALUE "|"
+             BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+          05 LINE 07 COL 21 PIC X(26) FROM ETQ-OPT-CARTERA
+             BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+          05 LINE 07 COL 47 VALUE "|"
+             BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+          05 LINE 08 COL 20 VALUE "|"
+             BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+          05 LINE 08 COL 21 PIC X(26) FROM ETQ-OPT-SALIR
+             BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+          05 LINE 08 COL 47 VALUE "|"
+             BACKGROUND-COLOR 7 FOREGROUND-COLOR 1.
+          05 LINE 09 COL 20 VALUE "+--------------------------+"
+             BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+
+       01 PANTALLA-CUENTA.
+          05 LINE 06 COL 01 PIC X(18) FROM ETQ-CUENTA-PROMPT
+             BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+          05 LINE 06 COL 20 PIC X(10) USING CUENTA-CAPTURADA
+             BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+
+       01 PANTALLA-COMANDO.
+          05 LINE 22 COL 01 PIC X(09) FROM ETQ-COMANDO-PROMPT
+             BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+          05 LINE 22 COL 10 PIC X(10) USING COMANDO-CAPTURADO
+             BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+
+       01 ENCABEZADO-CONFRONTACION.
+          05 LINE 03 COL 01 PIC X(48) FROM ETQ-TITULO-CONFRONTACION
+             BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+          05 LINE 03 COL 55 PIC X(07) FROM ETQ-CIERRE-LABEL
+             BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+          05 LINE 03 COL 63 PIC X(15) FROM FECHA-NEGOCIO-TEXTO
+             BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+          05 LINE 04 COL 01 PIC X(41) FROM ETQ-COLHDR-CONF-1
+             BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+          05 LINE 04 COL 43 PIC X(34) FROM ETQ-COLHDR-CONF-2
+             BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+
+       01 ENCABEZADO-CARTERA.
+          05 LINE 03 COL 01 PIC X(50) FROM ETQ-TITULO-CARTERA
+             BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+          05 LINE 03 COL 55 PIC X(07) FROM ETQ-CIERRE-LABEL
+             BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+          05 LINE 03 COL 63 PIC X(15) FROM FECHA-NEGOCIO-TEXTO
+             BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+          05 LINE 04 COL 01 PIC X(59) FROM ETQ-COLHDR-CART
+             BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+
        *> Campo invisible de teclado
        01 CAMPO-TECLA.
           05 LINE 24 COL 1 PIC X USING OPCION-CAPTURA
@@ -66,6 +375,18 @@
 
            DISPLAY " " BLANK SCREEN BACKGROUND-COLOR 1.
 
+           PERFORM CARGAR-ROTULOS
+           PERFORM INICIALIZAR-FECHAS
+
+           PERFORM VALIDAR-OPERADOR
+           IF NOT LOGIN-VALIDO
+               STOP RUN
+           END-IF
+
+           PERFORM RESTAURAR-CHECKPOINT
+
+           DISPLAY " " BLANK SCREEN BACKGROUND-COLOR 1.
+
            PERFORM UNTIL OPCION-CAPTURA = "X"
 
                DISPLAY BARRA-SUPERIOR
@@ -83,6 +404,11 @@
                        ELSE
                            MOVE 0 TO MODULO-ACTUAL
                        END-IF
+                       MOVE SPACES TO BIT-DESCRIPCION
+                       STRING "CAMBIO DE MODULO (DER) A " DELIMITED SIZE
+                              MODULO-ACTUAL DELIMITED SIZE
+                              INTO BIT-DESCRIPCION
+                       PERFORM REGISTRAR-BITACORA
 
                    WHEN FLECHA-IZQ
                        IF MODULO-ACTUAL > 0
@@ -90,18 +416,184 @@
                        ELSE
                            MOVE 3 TO MODULO-ACTUAL
                        END-IF
+                       MOVE SPACES TO BIT-DESCRIPCION
+                       STRING "CAMBIO DE MODULO (IZQ) A " DELIMITED SIZE
+                              MODULO-ACTUAL DELIMITED SIZE
+                              INTO BIT-DESCRIPCION
+                       PERFORM REGISTRAR-BITACORA
 
                    WHEN TECLA-ENTER
                        PERFORM ABRIR-MENU-SELECCIONADO
 
+                   WHEN OPCION-CAPTURA = "/"
+                       PERFORM CAPTURAR-COMANDO
+
                    WHEN OPCION-CAPTURA NOT = SPACE
                        PERFORM PROCESAR-LETRA-DIRECTA
                END-EVALUATE
 
            END-PERFORM.
 
+           PERFORM GUARDAR-CHECKPOINT.
+
            STOP RUN.
 
+       CARGAR-ROTULOS.
+           MOVE "ES" TO IDIOMA-ACTUAL
+           OPEN INPUT ARCH-IDIOMA
+           IF FS-IDIOMA = "00" OR FS-IDIOMA = "05"
+               READ ARCH-IDIOMA
+               IF FS-IDIOMA = "00" AND REG-IDIOMA NOT = SPACE
+                   MOVE REG-IDIOMA TO IDIOMA-ACTUAL
+               END-IF
+               CLOSE ARCH-IDIOMA
+           END-IF
+           OPEN INPUT ARCH-ROTULOS
+           IF FS-ROTULOS = "00" OR FS-ROTULOS = "05"
+               READ ARCH-ROTULOS
+               PERFORM UNTIL FS-ROTULOS = "10" OR ETQ-IDIOMA = IDIOMA-ACTUAL
+                   READ ARCH-ROTULOS
+               END-PERFORM
+               CLOSE ARCH-ROTULOS
+           END-IF.
+           EXIT.
+
+       INICIALIZAR-FECHAS.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO FECHA-ENTRADA-FMT
+           PERFORM FORMATEAR-FECHA
+           MOVE FECHA-SALIDA-FMT TO FECHA-SISTEMA
+
+           MOVE 0 TO FC-FECHA-CIERRE
+           OPEN INPUT ARCH-FECHACTL
+           IF FS-FECHACTL = "00" OR FS-FECHACTL = "05"
+               READ ARCH-FECHACTL
+               CLOSE ARCH-FECHACTL
+           END-IF
+
+           IF FC-FECHA-CIERRE > 0
+               MOVE FC-FECHA-CIERRE TO FECHA-NEGOCIO
+           ELSE
+               MOVE FECHA-ENTRADA-FMT TO FECHA-NEGOCIO
+           END-IF
+
+           MOVE FECHA-NEGOCIO TO FECHA-ENTRADA-FMT
+           PERFORM FORMATEAR-FECHA
+           MOVE FECHA-SALIDA-FMT TO FECHA-NEGOCIO-TEXTO.
+           EXIT.
+
+       FORMATEAR-FECHA.
+           MOVE FEF-DIA TO DIA-FORMATEADO
+           STRING MES-ABREV (FEF-MES)  DELIMITED SIZE
+                  " "                  DELIMITED SIZE
+                  DIA-FORMATEADO       DELIMITED SIZE
+                  ", "                 DELIMITED SIZE
+                  FEF-ANO              DELIMITED SIZE
+                  INTO FECHA-SALIDA-FMT.
+           EXIT.
+
+       RESTAURAR-CHECKPOINT.
+           OPEN INPUT ARCH-CHECKPT
+           IF FS-CHECKPT = "00" OR FS-CHECKPT = "05"
+               READ ARCH-CHECKPT
+               IF FS-CHECKPT = "00" AND CHK-OPERADOR = OPERADOR-ACTUAL
+                   MOVE CHK-MODULO  TO MODULO-ACTUAL
+               END-IF
+               CLOSE ARCH-CHECKPT
+           END-IF.
+           EXIT.
+
+       GUARDAR-CHECKPOINT.
+           MOVE OPERADOR-ACTUAL           TO CHK-OPERADOR
+           MOVE MODULO-ACTUAL             TO CHK-MODULO
+           OPEN OUTPUT ARCH-CHECKPT
+           IF FS-CHECKPT = "00" OR FS-CHECKPT = "05"
+               WRITE REG-CHECKPT
+               CLOSE ARCH-CHECKPT
+           END-IF.
+           EXIT.
+
+       VALIDAR-OPERADOR.
+           MOVE 0 TO CONTADOR-INTENTOS
+           MOVE "N" TO SW-LOGIN-OK
+           MOVE SPACE TO MENSAJE-LOGIN
+           PERFORM UNTIL LOGIN-VALIDO OR CONTADOR-INTENTOS = 3
+               MOVE SPACE TO OPERADOR-ID-CAPTURA
+               MOVE SPACE TO CLAVE-CAPTURA
+               DISPLAY PANTALLA-LOGIN
+               ACCEPT PANTALLA-LOGIN
+               PERFORM BUSCAR-OPERADOR
+               IF LOGIN-VALIDO
+                   MOVE OPERADOR-ID-CAPTURA TO OPERADOR-ACTUAL
+               ELSE
+                   ADD 1 TO CONTADOR-INTENTOS
+                   MOVE ETQ-LOGIN-ERROR TO MENSAJE-LOGIN
+               END-IF
+           END-PERFORM
+           IF NOT LOGIN-VALIDO
+               MOVE ETQ-LOGIN-AGOTADO TO MENSAJE-LOGIN
+               DISPLAY PANTALLA-LOGIN
+               ACCEPT CAMPO-TECLA
+           END-IF.
+           EXIT.
+
+       BUSCAR-OPERADOR.
+           MOVE "N" TO SW-LOGIN-OK
+           OPEN INPUT ARCH-USUARIOS
+           IF FS-USUARIOS = "00" OR FS-USUARIOS = "05"
+               READ ARCH-USUARIOS
+               PERFORM UNTIL FS-USUARIOS = "10" OR LOGIN-VALIDO
+                   IF USR-ID = OPERADOR-ID-CAPTURA
+                      AND USR-CLAVE = CLAVE-CAPTURA
+                       MOVE "S"        TO SW-LOGIN-OK
+                       MOVE USR-NOMBRE TO NOMBRE-OPERADOR
+                       MOVE USR-ROL    TO ROL-OPERADOR
+                   ELSE
+                       READ ARCH-USUARIOS
+                   END-IF
+               END-PERFORM
+               CLOSE ARCH-USUARIOS
+           END-IF
+           IF LOGIN-VALIDO
+               PERFORM CARGAR-PERMISOS-OPERADOR
+           END-IF.
+           EXIT.
+
+       CARGAR-PERMISOS-OPERADOR.
+           MOVE "NNNN" TO PERM-MODULOS-OPERADOR
+           OPEN INPUT ARCH-PERMISOS
+           IF FS-PERMISOS = "00" OR FS-PERMISOS = "05"
+               READ ARCH-PERMISOS
+               PERFORM UNTIL FS-PERMISOS = "10"
+                   IF PER-ROL = ROL-OPERADOR
+                       MOVE PER-MODULOS TO PERM-MODULOS-OPERADOR
+                       EXIT PERFORM
+                   END-IF
+                   READ ARCH-PERMISOS
+               END-PERFORM
+               CLOSE ARCH-PERMISOS
+           END-IF.
+           EXIT.
+
+       REGISTRAR-BITACORA.
+           MOVE FUNCTION CURRENT-DATE TO FECHA-HORA-ACTUAL
+           STRING AAAAMMDD-ACTUAL  DELIMITED BY SIZE
+                  "-"              DELIMITED BY SIZE
+                  HHMMSS-ACTUAL    DELIMITED BY SIZE
+                  " OPERADOR:"     DELIMITED BY SIZE
+                  OPERADOR-ACTUAL  DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  BIT-DESCRIPCION  DELIMITED BY SIZE
+                  INTO REG-BITACORA
+           OPEN EXTEND ARCH-BITACORA
+           IF FS-BITACORA = "35"
+               OPEN OUTPUT ARCH-BITACORA
+           END-IF
+           IF FS-BITACORA = "00" OR FS-BITACORA = "05"
+               WRITE REG-BITACORA
+           END-IF
+           CLOSE ARCH-BITACORA.
+           EXIT.
+
        PROCESAR-LETRA-DIRECTA.
            EVALUATE FUNCTION UPPER-CASE(OPCION-CAPTURA)
                WHEN "A"
@@ -121,19 +613,106 @@
            END-EVALUATE.
            EXIT.
 
-       ABRIR-MENU-SELECCIONADO.
-           PERFORM LIMPIAR-AREA-MENU
-           EVALUATE MODULO-ACTUAL
-               WHEN 3
-                   PERFORM DESPLEGAR-COMERCIAL
+       CAPTURAR-COMANDO.
+           MOVE SPACE TO COMANDO-CAPTURADO
+           DISPLAY PANTALLA-COMANDO
+           ACCEPT PANTALLA-COMANDO
+           IF COMANDO-CAPTURADO NOT = SPACE
+               PERFORM PROCESAR-COMANDO
+           END-IF
+           PERFORM LIMPIAR-AREA-MENU.
+           EXIT.
+
+       PROCESAR-COMANDO.
+           EVALUATE FUNCTION UPPER-CASE(COMANDO-CAPTURADO)
+               WHEN "CONF"
+                   MOVE 3 TO MODULO-ACTUAL
+                   PERFORM VERIFICAR-PERMISO-MODULO
+                   IF PERMISO-MODULO-OK
+                       MOVE "SALTO POR COMANDO A CONFRONTACION COMERCIAL"
+                           TO BIT-DESCRIPCION
+                       PERFORM REGISTRAR-BITACORA
+                       PERFORM CONFRONTACION-COMERCIAL
+                   ELSE
+                       PERFORM DENEGAR-ACCESO-COMANDO
+                   END-IF
+               WHEN "SALDO"
+                   MOVE 2 TO MODULO-ACTUAL
+                   PERFORM VERIFICAR-PERMISO-MODULO
+                   IF PERMISO-MODULO-OK
+                       MOVE "SALTO POR COMANDO A SALDOS DE CUENTAS"
+                           TO BIT-DESCRIPCION
+                       PERFORM REGISTRAR-BITACORA
+                       PERFORM CONSULTAR-SALDO-CUENTA
+                   ELSE
+                       PERFORM DENEGAR-ACCESO-COMANDO
+                   END-IF
+               WHEN "CARTERA"
+                   MOVE 2 TO MODULO-ACTUAL
+                   PERFORM VERIFICAR-PERMISO-MODULO
+                   IF PERMISO-MODULO-OK
+                       MOVE "SALTO POR COMANDO A ANTIGUEDAD DE CARTERA"
+                           TO BIT-DESCRIPCION
+                       PERFORM REGISTRAR-BITACORA
+                       PERFORM REPORTE-ANTIGUEDAD-CARTERA
+                   ELSE
+                       PERFORM DENEGAR-ACCESO-COMANDO
+                   END-IF
+               WHEN "SALIR"
+                   MOVE "X" TO OPCION-CAPTURA
                WHEN OTHER
-                   DISPLAY "MODULO EN DESARROLLO"
-                           LINE 10 COL 30
-                   ACCEPT CAMPO-TECLA
-                   PERFORM LIMPIAR-AREA-MENU
+                   CONTINUE
            END-EVALUATE.
            EXIT.
 
+       VERIFICAR-PERMISO-MODULO.
+           IF PERM-MODULOS-OPERADOR (MODULO-ACTUAL + 1:1) = "S"
+               MOVE "S" TO SW-PERMISO-MODULO
+           ELSE
+               MOVE "N" TO SW-PERMISO-MODULO
+           END-IF.
+           EXIT.
+
+       DENEGAR-ACCESO-COMANDO.
+           MOVE SPACES TO BIT-DESCRIPCION
+           STRING "ACCESO NEGADO AL MODULO " DELIMITED SIZE
+                  MODULO-ACTUAL              DELIMITED SIZE
+                  " PARA ROL "               DELIMITED SIZE
+                  ROL-OPERADOR               DELIMITED SIZE
+                  INTO BIT-DESCRIPCION
+           PERFORM REGISTRAR-BITACORA
+           DISPLAY ETQ-MSG-ACCESO-NEGADO
+                   LINE 10 COL 20
+                   BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+           ACCEPT CAMPO-TECLA
+           PERFORM LIMPIAR-AREA-MENU.
+           EXIT.
+
+       ABRIR-MENU-SELECCIONADO.
+           PERFORM LIMPIAR-AREA-MENU
+           PERFORM VERIFICAR-PERMISO-MODULO
+           IF NOT PERMISO-MODULO-OK
+               PERFORM DENEGAR-ACCESO-COMANDO
+           ELSE
+               MOVE SPACES TO BIT-DESCRIPCION
+               STRING "ABRIO MENU DEL MODULO " DELIMITED SIZE
+                      MODULO-ACTUAL           DELIMITED SIZE
+                      INTO BIT-DESCRIPCION
+               PERFORM REGISTRAR-BITACORA
+               EVALUATE MODULO-ACTUAL
+                   WHEN 2
+                       PERFORM DESPLEGAR-FINANCIERO
+                   WHEN 3
+                       PERFORM DESPLEGAR-COMERCIAL
+                   WHEN OTHER
+                       DISPLAY ETQ-MSG-EN-DESARROLLO
+                               LINE 10 COL 30
+                       ACCEPT CAMPO-TECLA
+                       PERFORM LIMPIAR-AREA-MENU
+               END-EVALUATE
+           END-IF.
+           EXIT.
+
        DIBUJAR-OPCIONES.
            PERFORM DIBUJAR-A
            PERFORM DIBUJAR-E
@@ -163,20 +742,20 @@
 
        DIBUJAR-F.
            IF MODULO-ACTUAL = 2
-               DISPLAY " Financiero " LINE 2 COL 10
+               DISPLAY ETQ-BARRA-FINANCIERO LINE 2 COL 10
                        BACKGROUND-COLOR 0 FOREGROUND-COLOR 7
            ELSE
-               DISPLAY " Financiero " LINE 2 COL 10
+               DISPLAY ETQ-BARRA-FINANCIERO LINE 2 COL 10
                        BACKGROUND-COLOR 7 FOREGROUND-COLOR 1
            END-IF.
            EXIT.
 
        DIBUJAR-C.
            IF MODULO-ACTUAL = 3
-               DISPLAY " Comercial " LINE 2 COL 23
+               DISPLAY ETQ-BARRA-COMERCIAL LINE 2 COL 23
                        BACKGROUND-COLOR 0 FOREGROUND-COLOR 7
            ELSE
-               DISPLAY " Comercial " LINE 2 COL 23
+               DISPLAY ETQ-BARRA-COMERCIAL LINE 2 COL 23
                        BACKGROUND-COLOR 7 FOREGROUND-COLOR 1
            END-IF.
            EXIT.
@@ -185,12 +764,264 @@
            DISPLAY " " LINE 3 COL 1 ERASE EOS BACKGROUND-COLOR 1.
            EXIT.
 
+       DESPLEGAR-FINANCIERO.
+           MOVE SPACE TO OPCION-VENTANA-FIN
+           PERFORM UNTIL FUNCTION UPPER-CASE(OPCION-VENTANA-FIN) = "S"
+               DISPLAY MENU-FINANCIERO
+               ACCEPT CAMPO-TECLA
+               MOVE OPCION-CAPTURA TO OPCION-VENTANA-FIN
+               EVALUATE FUNCTION UPPER-CASE(OPCION-VENTANA-FIN)
+                   WHEN "G"
+                       PERFORM CONSULTAR-SALDO-CUENTA
+                       MOVE SPACE TO OPCION-VENTANA-FIN
+                   WHEN "E"
+                       PERFORM REPORTE-ANTIGUEDAD-CARTERA
+                       MOVE SPACE TO OPCION-VENTANA-FIN
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM
+           PERFORM LIMPIAR-AREA-MENU.
+           EXIT.
+
+       CONSULTAR-SALDO-CUENTA.
+           MOVE "CONSULTO SALDOS DE CUENTAS (FINANCIERO)"
+               TO BIT-DESCRIPCION
+           PERFORM REGISTRAR-BITACORA
+           PERFORM LIMPIAR-AREA-MENU
+           MOVE SPACE TO CUENTA-CAPTURADA
+           DISPLAY PANTALLA-CUENTA
+           ACCEPT PANTALLA-CUENTA
+
+           MOVE "N" TO SW-CUENTA-ENCONTRADA
+           OPEN INPUT ARCH-GLCTAS
+           IF FS-GLCTAS = "00" OR FS-GLCTAS = "05"
+               READ ARCH-GLCTAS
+               PERFORM UNTIL FS-GLCTAS = "10" OR CUENTA-ENCONTRADA
+                   IF GL-CUENTA = CUENTA-CAPTURADA
+                       MOVE "S" TO SW-CUENTA-ENCONTRADA
+                   ELSE
+                       READ ARCH-GLCTAS
+                   END-IF
+               END-PERFORM
+               CLOSE ARCH-GLCTAS
+           END-IF
+
+           IF CUENTA-ENCONTRADA
+               DISPLAY GL-CUENTA LINE 08 COL 01
+                       BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               DISPLAY GL-NOMBRE LINE 08 COL 13
+                       BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               MOVE GL-SALDO TO GL-SALDO-EDITADO
+               DISPLAY GL-SALDO-EDITADO LINE 08 COL 40
+                       BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+           ELSE
+               DISPLAY ETQ-CUENTA-NO-EXISTE
+                       LINE 08 COL 01 BACKGROUND-COLOR 1
+                                      FOREGROUND-COLOR 7
+           END-IF
+
+           DISPLAY " " LINE 22 COL 01 BACKGROUND-COLOR 1
+                                      FOREGROUND-COLOR 7
+           ACCEPT CAMPO-TECLA
+           PERFORM LIMPIAR-AREA-MENU.
+           EXIT.
+
+       REPORTE-ANTIGUEDAD-CARTERA.
+           MOVE "EJECUTO ANTIGUEDAD DE CARTERA CXC/CXP (FINANCIERO)"
+               TO BIT-DESCRIPCION
+           PERFORM REGISTRAR-BITACORA
+           PERFORM LIMPIAR-AREA-MENU
+           DISPLAY ENCABEZADO-CARTERA
+           MOVE 0 TO TOTAL-CARTERA-CTE
+           MOVE 0 TO TOTAL-CARTERA-VDO
+           MOVE 6 TO RENGLON-REPORTE-FIN
+
+           OPEN INPUT ARCH-CARTERA
+           IF FS-CARTERA NOT = "00" AND FS-CARTERA NOT = "05"
+               DISPLAY ETQ-MSG-SIN-CARTERA
+                       LINE 06 COL 01 BACKGROUND-COLOR 1
+                                      FOREGROUND-COLOR 7
+           ELSE
+               READ ARCH-CARTERA
+               PERFORM UNTIL FS-CARTERA = "10"
+                   IF CAR-DIAS-VENCIDO > 0
+                       ADD CAR-VALOR TO TOTAL-CARTERA-VDO
+                   ELSE
+                       ADD CAR-VALOR TO TOTAL-CARTERA-CTE
+                   END-IF
+                   IF RENGLON-REPORTE-FIN <= 20
+                       MOVE CAR-TERCERO      TO LCA-TERCERO
+                       MOVE CAR-NOMBRE       TO LCA-NOMBRE
+                       MOVE CAR-TIPO         TO LCA-TIPO
+                       MOVE CAR-VALOR        TO LCA-VALOR
+                       MOVE CAR-DIAS-VENCIDO TO LCA-DIAS
+                       DISPLAY LINEA-CARTERA LINE RENGLON-REPORTE-FIN
+                               COL 01 BACKGROUND-COLOR 1
+                                      FOREGROUND-COLOR 7
+                       ADD 1 TO RENGLON-REPORTE-FIN
+                   END-IF
+                   READ ARCH-CARTERA
+               END-PERFORM
+               CLOSE ARCH-CARTERA
+               MOVE TOTAL-CARTERA-CTE TO TOTAL-CARTERA-CTE-ED
+               MOVE TOTAL-CARTERA-VDO TO TOTAL-CARTERA-VDO-ED
+               DISPLAY ETQ-CARTERA-CORRIENTE LINE 21 COL 01
+                       BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               DISPLAY TOTAL-CARTERA-CTE-ED LINE 21 COL 19
+                       BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               DISPLAY ETQ-CARTERA-VENCIDO LINE 21 COL 35
+                       BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               DISPLAY TOTAL-CARTERA-VDO-ED LINE 21 COL 51
+                       BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+           END-IF
+
+           DISPLAY " " LINE 22 COL 01 BACKGROUND-COLOR 1
+                                      FOREGROUND-COLOR 7
+           ACCEPT CAMPO-TECLA
+           PERFORM LIMPIAR-AREA-MENU.
+           EXIT.
+
        DESPLEGAR-COMERCIAL.
            MOVE SPACE TO OPCION-VENTANA
            PERFORM UNTIL FUNCTION UPPER-CASE(OPCION-VENTANA) = "S"
                DISPLAY MENU-COMERCIAL
                ACCEPT CAMPO-TECLA
                MOVE OPCION-CAPTURA TO OPCION-VENTANA
+               EVALUATE FUNCTION UPPER-CASE(OPCION-VENTANA)
+                   WHEN "C"
+                       PERFORM CONFRONTACION-COMERCIAL
+                       MOVE SPACE TO OPCION-VENTANA
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
            END-PERFORM
            PERFORM LIMPIAR-AREA-MENU.
            EXIT.
+
+       CONFRONTACION-COMERCIAL.
+           MOVE "EJECUTO CONFRONTACION COMERCIAL (VENTAS VS STOCK)"
+               TO BIT-DESCRIPCION
+           PERFORM REGISTRAR-BITACORA
+           PERFORM CARGAR-TABLA-STOCK
+           PERFORM LIMPIAR-AREA-MENU
+           DISPLAY ENCABEZADO-CONFRONTACION
+           MOVE 0 TO TOTAL-DIFERENCIAS
+
+           OPEN OUTPUT ARCH-REPCONF
+           IF FS-REPCONF NOT = "00" AND FS-REPCONF NOT = "05"
+               DISPLAY "NO SE PUDO ABRIR EL ARCHIVO DE IMPRESION"
+                       LINE 05 COL 01 BACKGROUND-COLOR 1
+                                      FOREGROUND-COLOR 7
+           ELSE
+               MOVE ETQ-TITULO-CONFRONTACION
+                   TO LINEA-REPORTE-IMPRESO
+               WRITE REG-REPCONF FROM LINEA-REPORTE-IMPRESO
+               MOVE SPACES TO LINEA-REPORTE-IMPRESO
+               STRING ETQ-CIERRE-LABEL DELIMITED BY SIZE
+                      " "                 DELIMITED BY SIZE
+                      FECHA-NEGOCIO-TEXTO DELIMITED BY SIZE
+                      INTO LINEA-REPORTE-IMPRESO
+               WRITE REG-REPCONF FROM LINEA-REPORTE-IMPRESO
+               MOVE SPACES TO LINEA-REPORTE-IMPRESO
+               STRING ETQ-COLHDR-CONF-1 DELIMITED BY SIZE
+                      ETQ-COLHDR-CONF-2 DELIMITED BY SIZE
+                      INTO LINEA-REPORTE-IMPRESO
+               WRITE REG-REPCONF FROM LINEA-REPORTE-IMPRESO
+
+           OPEN INPUT ARCH-VENTAS
+           IF FS-VENTAS NOT = "00" AND FS-VENTAS NOT = "05"
+               DISPLAY ETQ-MSG-SIN-VENTAS
+                       LINE 06 COL 01 BACKGROUND-COLOR 1
+                                      FOREGROUND-COLOR 7
+               MOVE ETQ-MSG-SIN-VENTAS
+                   TO LINEA-REPORTE-IMPRESO
+               WRITE REG-REPCONF FROM LINEA-REPORTE-IMPRESO
+           ELSE
+               MOVE 6 TO RENGLON-REPORTE
+               READ ARCH-VENTAS
+               PERFORM UNTIL FS-VENTAS = "10"
+                   PERFORM BUSCAR-SKU-EN-STOCK
+                   IF SKU-ENCONTRADO
+                       IF VTA-CANTIDAD NOT = TS-CANTIDAD (IDX-STOCK)
+                          OR VTA-PRECIO NOT = TS-PRECIO (IDX-STOCK)
+                           PERFORM MOSTRAR-DIFERENCIA
+                       END-IF
+                   ELSE
+                       MOVE ZERO TO STK-CANTIDAD-REF
+                       MOVE ZERO TO STK-PRECIO-REF
+                       PERFORM MOSTRAR-DIFERENCIA
+                   END-IF
+                   READ ARCH-VENTAS
+               END-PERFORM
+               CLOSE ARCH-VENTAS
+               IF TOTAL-DIFERENCIAS = 0
+                   DISPLAY ETQ-MSG-SIN-DIFERENCIAS
+                           LINE 06 COL 01 BACKGROUND-COLOR 1
+                                          FOREGROUND-COLOR 7
+                   MOVE ETQ-MSG-SIN-DIFERENCIAS
+                       TO LINEA-REPORTE-IMPRESO
+                   WRITE REG-REPCONF FROM LINEA-REPORTE-IMPRESO
+               END-IF
+               END-IF
+               CLOSE ARCH-REPCONF
+           END-IF
+
+           DISPLAY " " LINE 22 COL 01 BACKGROUND-COLOR 1
+                                      FOREGROUND-COLOR 7
+           ACCEPT CAMPO-TECLA
+           PERFORM LIMPIAR-AREA-MENU.
+           EXIT.
+
+       CARGAR-TABLA-STOCK.
+           MOVE 0 TO TOTAL-STOCK
+           OPEN INPUT ARCH-STOCK
+           IF FS-STOCK = "00" OR FS-STOCK = "05"
+               READ ARCH-STOCK
+               PERFORM UNTIL FS-STOCK = "10"
+                   IF TOTAL-STOCK < 500
+                       ADD 1 TO TOTAL-STOCK
+                       MOVE STK-SKU      TO TS-SKU (TOTAL-STOCK)
+                       MOVE STK-CANTIDAD TO TS-CANTIDAD (TOTAL-STOCK)
+                       MOVE STK-PRECIO   TO TS-PRECIO (TOTAL-STOCK)
+                   END-IF
+                   READ ARCH-STOCK
+               END-PERFORM
+               CLOSE ARCH-STOCK
+           END-IF.
+           EXIT.
+
+       BUSCAR-SKU-EN-STOCK.
+           MOVE "N" TO SW-ENCONTRADO
+           PERFORM VARYING IDX-STOCK FROM 1 BY 1
+                   UNTIL IDX-STOCK > TOTAL-STOCK
+               IF TS-SKU (IDX-STOCK) = VTA-SKU
+                   MOVE "S" TO SW-ENCONTRADO
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+       MOSTRAR-DIFERENCIA.
+           IF SKU-ENCONTRADO
+               MOVE TS-CANTIDAD (IDX-STOCK) TO STK-CANTIDAD-REF
+               MOVE TS-PRECIO   (IDX-STOCK) TO STK-PRECIO-REF
+           END-IF
+           COMPUTE DIF-CANTIDAD-REF = VTA-CANTIDAD - STK-CANTIDAD-REF
+           COMPUTE DIF-PRECIO-REF   = VTA-PRECIO - STK-PRECIO-REF
+           MOVE VTA-SKU      TO LIN-SKU
+           MOVE VTA-CANTIDAD TO LIN-CANT-VTA
+           MOVE STK-CANTIDAD-REF TO LIN-CANT-STK
+           MOVE DIF-CANTIDAD-REF TO LIN-DIF-CANT
+           MOVE VTA-PRECIO   TO LIN-PRECIO-VTA
+           MOVE STK-PRECIO-REF   TO LIN-PRECIO-STK
+           MOVE DIF-PRECIO-REF   TO LIN-DIF-PRECIO
+           MOVE LINEA-DIFERENCIA TO LINEA-REPORTE-IMPRESO
+           WRITE REG-REPCONF FROM LINEA-REPORTE-IMPRESO
+           IF RENGLON-REPORTE <= 20
+               DISPLAY LINEA-DIFERENCIA LINE RENGLON-REPORTE COL 01
+                       BACKGROUND-COLOR 1 FOREGROUND-COLOR 7
+               ADD 1 TO RENGLON-REPORTE
+           END-IF
+           ADD 1 TO TOTAL-DIFERENCIAS.
+           EXIT.
